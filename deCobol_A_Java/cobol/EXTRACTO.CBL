@@ -0,0 +1,205 @@
+      *
+      *  PROGRAMA DE EXTRACTO DE CLIENTE / FACTURAS PENDIENTES
+      *
+       Identification division.
+       Program-id. extracto.
+       Environment division.
+       Configuration section.
+       Source-computer.  rmc85.
+       Object-computer.  rmc85.
+       Special-names.
+           decimal-point is comma.
+
+       Input-output section.
+       File-control.
+
+           select  facturas     assign to "facturas.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is fa-numero
+                                alternate record key is fa-nif
+                                with duplicates.
+
+           select  clientes     assign to "clientes.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is cl-nif.
+
+           select  impreso       assign to "extracto.lst"
+                                organization is line sequential.
+
+       Data division.
+       File section.
+
+       Fd  facturas             label  record is standard.
+       01  r-facturas.
+           10  fa-nif         pic x(09).
+           10  fa-numero      pic 9(08).
+           10  fa-linea       occurs 40 times.
+               15  fa-cantidad  pic s9(06)
+                                sign is trailing separate.
+               15  fa-concepto    pic x(50).
+               15  fa-precio    pic s9(09)
+                                sign is trailing separate.
+           10  fa-fecha       pic 9(08).
+           10  fa-situacion   pic x(01).
+           10  fa-cobrado     pic 9(09).
+           10  fa-descuento   pic 9(01).
+           10  fa-iva         pic 9(02).
+           10  fa-abono       pic 9(08).
+
+       Fd  clientes             label record is standard.
+       01  r-clientes.
+           10  cl-nif           pic x(09).
+           10  cl-nombre        pic x(45).
+           10  cl-domicilio     pic x(45).
+           10  cl-poblacion     pic x(45).
+           10  cl-postal        pic 9(05).
+           10  cl-fecha-alta    pic 9(08).
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
+           10  cl-kilometro     pic 9(03)v99.
+           10  cl-nota          pic 9(05)v99.
+
+       Fd  impreso              label record is omitted.
+       01  linea                pic x(132).
+
+       Working-storage section.
+
+       01  sw-eof               pic x(01)  value "N".
+           88  fin-facturas         value "S".
+       01  ele                  pic 9(02).
+       01  w-nif-pedido         pic x(09).
+       01  w-hoy                pic 9(08).
+       01  w-hoy-dias           pic 9(07).
+       01  w-fac-dias           pic 9(07).
+       01  w-dias-trans         pic 9(07).
+       01  w-tot                pic s9(09).
+       01  w-pendiente          pic s9(09).
+       01  w-suma-tot           pic s9(09)  value zeros.
+       01  w-suma-pen           pic s9(09)  value zeros.
+
+       01  lin-cab-1.
+           10  filler           pic x(132) value
+               "EXTRACTO DE CLIENTE - FACTURAS PENDIENTES DE COBRO".
+       01  lin-cab-2.
+           10  filler           pic x(14)  value "NIF CLIENTE..:".
+           10  lc2-nif          pic x(09).
+           10  filler           pic x(03)  value spaces.
+           10  lc2-nom          pic x(45).
+       01  lin-cab-3.
+           10  filler           pic x(132) value
+               "NUM.FACTURA  FECHA     SIT  TOTAL      COBRADO    " &
+               "PENDIENTE  DIAS".
+       01  lin-det.
+           10  ld-num           pic zzzzzzz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-fec           pic 99/99/9999.
+           10  filler           pic x(02)  value spaces.
+           10  ld-sit           pic x(01).
+           10  filler           pic x(03)  value spaces.
+           10  ld-tot           pic -zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-cob           pic zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-pen           pic -zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-dia           pic zzzz9.
+       01  lin-tot.
+           10  filler           pic x(28)  value
+               "TOTALES............:".
+           10  lt-tot           pic -zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  filler           pic x(09)  value spaces.
+           10  filler           pic x(02)  value spaces.
+           10  lt-pen           pic -zzz.zzz.zz9.
+
+       Procedure division.
+       Programa section.
+       Inicio.
+           display  "NIF DEL CLIENTE A CONSULTAR : "
+                                            with no advancing.
+           accept    w-nif-pedido.
+
+           open  input                      facturas.
+           open  input                      clientes.
+           open  output                     impreso.
+
+           accept  w-hoy                     from  date  yyyymmdd.
+           compute  w-hoy-dias =   function integer-of-date(w-hoy).
+
+           move  w-nif-pedido               to  cl-nif.
+           read  clientes
+             invalid key                    move  spaces  to  cl-nombre
+           end-read.
+
+           move  spaces                     to  linea.
+           write  linea                     from  lin-cab-1.
+           move  w-nif-pedido               to  lc2-nif.
+           move  cl-nombre                  to  lc2-nom.
+           write  linea                     from  lin-cab-2.
+           write  linea                     from  spaces.
+           write  linea                     from  lin-cab-3.
+
+           move  w-nif-pedido               to  fa-nif.
+           start  facturas  key  not <  fa-nif
+             invalid key                    set  fin-facturas  to  true
+             not invalid key
+               read  facturas  next  at end  set  fin-facturas  to  true
+           end-start.
+
+           perform  with test before        until  fin-facturas
+                       or  fa-nif  not =  w-nif-pedido
+             perform                        tratar-factura
+             read  facturas  next  at end    set  fin-facturas  to  true
+           end-perform.
+
+           move  spaces                     to  linea.
+           write  linea                     from  spaces.
+           move  w-suma-tot                 to  lt-tot.
+           move  w-suma-pen                 to  lt-pen.
+           write  linea                     from  lin-tot.
+
+           close                            facturas.
+           close                            clientes.
+           close                            impreso.
+
+           display  "EXTRACTO GENERADO EN EXTRACTO.LST".
+           stop run.
+
+      *    LAS FACTURAS DE ABONO (SITUACION "A") SI SE LISTAN, YA QUE
+      *    SU TOTAL NEGATIVO DEBE RESTAR DEL PENDIENTE DE LA FACTURA
+      *    ORIGINAL QUE CORRIGEN; SOLO SE OMITEN LAS YA COBRADAS
+       Tratar-factura.
+           if  fa-situacion  =  "C"
+                                             go to  tratar-factura-exit.
+
+           move  0                          to  ele  w-tot.
+           perform                          40  times
+             add   1                        to  ele
+             compute  w-tot  rounded  =  w-tot  +
+                            ( fa-cantidad(ele) * fa-precio(ele) )
+           end-perform.
+           compute  w-tot  rounded  =  w-tot  -
+                                   ( w-tot * fa-descuento / 100 ).
+           compute  w-tot  rounded  =  w-tot  +
+                                   ( w-tot * fa-iva / 100 ).
+           compute  w-pendiente  =          w-tot  -  fa-cobrado.
+
+           compute  w-fac-dias =   function integer-of-date(fa-fecha).
+           compute  w-dias-trans =          w-hoy-dias  -  w-fac-dias.
+
+           move  fa-numero                  to  ld-num.
+           move  fa-fecha                   to  ld-fec.
+           move  fa-situacion                to  ld-sit.
+           move  w-tot                      to  ld-tot.
+           move  fa-cobrado                 to  ld-cob.
+           move  w-pendiente                to  ld-pen.
+           move  w-dias-trans               to  ld-dia.
+           write  linea                     from  lin-det.
+
+           add   w-tot                      to  w-suma-tot.
+           add   w-pendiente                to  w-suma-pen.
+
+       Tratar-factura-exit.
+           exit.
