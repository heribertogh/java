@@ -0,0 +1,201 @@
+      *
+      *  PROGRAMA POR LOTES: CONCILIACION DE CL-FAC-MES / CL-FAC-ANO
+      *  RECALCULA, A PARTIR DE FACTURAS.INX, LO QUE DEBERIAN VALER
+      *  LOS TOTALES ACUMULADOS DE CADA CLIENTE Y LOS COMPARA CON LO
+      *  GRABADO EN CLIENTES.INX, LISTANDO LAS DIFERENCIAS
+      *
+       Identification division.
+       Program-id. concilia.
+       Environment division.
+       Configuration section.
+       Source-computer.  rmc85.
+       Object-computer.  rmc85.
+       Special-names.
+           decimal-point is comma.
+
+       Input-output section.
+       File-control.
+
+           select  clientes     assign to "clientes.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is cl-nif.
+
+           select  facturas     assign to "facturas.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is fa-numero
+                                alternate record key is fa-nif
+                                with duplicates.
+
+           select  impreso       assign to "concilia.lst"
+                                organization is line sequential.
+
+       Data division.
+       File section.
+
+       Fd  clientes             label record is standard.
+       01  r-clientes.
+           10  cl-nif           pic x(09).
+           10  cl-nombre        pic x(45).
+           10  cl-domicilio     pic x(45).
+           10  cl-poblacion     pic x(45).
+           10  cl-postal        pic 9(05).
+           10  cl-fecha-alta    pic 9(08).
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
+           10  cl-kilometro     pic 9(03)v99.
+           10  cl-nota          pic 9(05)v99.
+
+       Fd  facturas             label  record is standard.
+       01  r-facturas.
+           10  fa-nif         pic x(09).
+           10  fa-numero      pic 9(08).
+           10  fa-linea       occurs 40 times.
+               15  fa-cantidad  pic s9(06)
+                                sign is trailing separate.
+               15  fa-concepto    pic x(50).
+               15  fa-precio    pic s9(09)
+                                sign is trailing separate.
+           10  fa-fecha       pic 9(08).
+           10  fa-situacion   pic x(01).
+           10  fa-cobrado     pic 9(09).
+           10  fa-descuento   pic 9(01).
+           10  fa-iva         pic 9(02).
+           10  fa-abono       pic 9(08).
+
+       Fd  impreso              label record is omitted.
+       01  linea                pic x(132).
+
+       Working-storage section.
+
+       01  ele                  pic 9(02).
+       01  w-hoy                pic 9(08).
+       01  w-hoy-fecha          redefines  w-hoy.
+           10  w-hoy-ano        pic 9(04).
+           10  w-hoy-mes        pic 9(02).
+           10  w-hoy-dia        pic 9(02).
+
+       01  w-fac-fecha.
+           10  w-fac-ano        pic 9(04).
+           10  w-fac-mes        pic 9(02).
+           10  w-fac-dia        pic 9(02).
+
+       01  w-calc-mes           pic s9(09).
+       01  w-calc-ano           pic s9(09).
+       01  w-base               pic s9(09).
+       01  w-iva                pic s9(09).
+
+       01  w-eof-cli            pic x(01)  value "N".
+           88  fin-clientes         value "S".
+       01  w-eof-fac            pic x(01)  value "N".
+           88  fin-fact-cli     value "S".
+
+       01  w-revisados          pic 9(05)  value zeros.
+       01  w-discrepancias      pic 9(05)  value zeros.
+
+       01  lin-cab-1.
+           10  filler           pic x(132) value
+               "CONCILIACION CL-FAC-MES / CL-FAC-ANO CONTRA " &
+               "FACTURAS.INX".
+       01  lin-cab-2.
+           10  filler           pic x(132) value
+               "NIF        NOMBRE                              " &
+               "FAC-MES(G) CALC-MES  FAC-ANO(G) CALC-ANO".
+       01  lin-det.
+           10  ld-nif           pic x(09).
+           10  filler           pic x(02)  value spaces.
+           10  ld-nom           pic x(40).
+           10  filler           pic x(02)  value spaces.
+           10  ld-gmes          pic -zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-cmes          pic -zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-gano          pic -zzz.zzz.zz9.
+           10  filler           pic x(02)  value spaces.
+           10  ld-cano          pic -zzz.zzz.zz9.
+
+       Procedure division.
+       Programa section.
+       Inicio.
+           accept  w-hoy                     from  date  yyyymmdd.
+
+           open  input                      clientes.
+           open  input                      facturas.
+           open  output                     impreso.
+
+           move  spaces                     to  linea.
+           write  linea                     from  lin-cab-1.
+           write  linea                     from  spaces.
+           write  linea                     from  lin-cab-2.
+
+           move  low-values                 to  cl-nif.
+           start  clientes  key  not <  cl-nif
+             invalid key                    set  fin-clientes  to  true
+             not invalid key
+               read  clientes  next  at end  set  fin-clientes  to  true
+           end-start.
+
+           perform  with test before        until  fin-clientes
+             perform                        revisar-cliente
+             read  clientes  next  at end    set  fin-clientes  to  true
+           end-perform.
+
+           close                            clientes.
+           close                            facturas.
+           close                            impreso.
+
+           display  w-revisados      " CLIENTE(S) REVISADO(S)".
+           display  w-discrepancias  " DISCREPANCIA(S) ENCONTRADA(S)".
+           stop run.
+
+       Revisar-cliente.
+           move  0                          to  w-calc-mes  w-calc-ano.
+           move  "N"                        to  w-eof-fac.
+
+           move  cl-nif                     to  fa-nif.
+           start  facturas  key  not <  fa-nif
+             invalid key                    set  fin-fact-cli  to  true
+             not invalid key
+               read  facturas  next  at end  set  fin-fact-cli  to  true
+           end-start.
+
+           perform  with test before
+                    until  fin-fact-cli  or  fa-nif  not =  cl-nif
+             perform                        acumular-factura
+             read  facturas  next  at end    set  fin-fact-cli  to  true
+           end-perform.
+
+           add   1                          to  w-revisados.
+
+           if  w-calc-mes  not =  cl-fac-mes  or
+               w-calc-ano  not =  cl-fac-ano
+             add   1                        to  w-discrepancias
+             move  cl-nif                   to  ld-nif
+             move  cl-nombre                to  ld-nom
+             move  cl-fac-mes               to  ld-gmes
+             move  w-calc-mes               to  ld-cmes
+             move  cl-fac-ano               to  ld-gano
+             move  w-calc-ano               to  ld-cano
+             move  spaces                   to  linea
+             write  linea                   from  lin-det.
+
+       Acumular-factura.
+           move  0                          to  ele  w-base.
+           perform                          40  times
+             add   1                        to  ele
+             compute  w-base  rounded  =  w-base  +
+                            ( fa-cantidad(ele) * fa-precio(ele) )
+           end-perform.
+           compute  w-base  rounded  =  w-base  -
+                                   ( w-base * fa-descuento / 100 ).
+           compute  w-iva  rounded  =       w-base * fa-iva / 100.
+
+           move  fa-fecha                   to  w-fac-fecha.
+           if  w-fac-ano  =  w-hoy-ano
+             add  w-base  w-iva              to  w-calc-ano
+             if  w-fac-mes  =  w-hoy-mes
+               add  w-base  w-iva            to  w-calc-mes.
+
+       Stop-programa.
+           stop run.
