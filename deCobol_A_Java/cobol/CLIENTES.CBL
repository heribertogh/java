@@ -18,7 +18,13 @@
                                 access mode is dynamic
                                 record key is cl-nif
                                 alternate record key is cl-nombre
-                                alternate record key is cl-poblacion with duplicates.
+                                alternate record key is cl-poblacion
+                                with duplicates.
+
+           select  tarifas      assign to "tarifas.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is ta-clave.
 
        Data division.
        File section.
@@ -31,27 +37,44 @@
            10  cl-poblacion     pic x(45).
            10  cl-postal        pic 9(05).
            10  cl-fecha-alta    pic 9(08).
-           10  cl-fac-mes       pic 9(09)v99.
-           10  cl-fac-ano       pic 9(09)v99.
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
            10  cl-kilometro     pic 9(03)v99.
            10  cl-nota          pic 9(05)v99.
 
+      *    TARIFAS.INX  -  HISTORICO DE TARIFAS POR CLIENTE/CONCEPTO
+      *    CON FECHA DE VIGENCIA (SUSTITUYE A LA LECTURA DIRECTA DE
+      *    CL-KILOMETRO / CL-NOTA DESDE FACTURAS)
+       Fd  tarifas               label  record is standard.
+       01  r-tarifas.
+           10  ta-clave.
+               15  ta-nif           pic x(09).
+               15  ta-tipo          pic x(01).
+                   88  ta-tipo-km       value "K".
+                   88  ta-tipo-nota     value "N".
+               15  ta-fecha-ini     pic 9(08).
+           10  ta-tarifa            pic 9(09)v99.
+
        Working-storage section.
 
        01  sw  pic 9(01).
+       01  w-hoy                pic 9(08).
  
        copy  "clie.ws".
        copy  "msg.ws".
+       copy  "erro.ws".
        copy  "rmpanels.ws".
 
        Procedure division.
        Programa section.
        Inicio.
            open  i-o                        clientes.
+           open  i-o                        tarifas.
            go to                            display-pantalla.
 
            copy  "clie.prc".
            copy  "msg.prc".
+           copy  "erro.prc".
 
 
        Display-pantalla.
@@ -87,17 +110,20 @@
 
        Accept-datos.
            perform                          rmp--ea-clie.
-           move "P-FEC" to rmp--field-name  perform  rmp--dfi-clie.
            move "P-NIF" to rmp--field-name  perform  rmp--dfi-clie.
            if  sw = 1
            move "B-BOR" to rmp--field-name  perform  rmp--dfi-clie.
            perform                          rmp--daf-clie.
 
            perform  with test after        until b-gra or b-bor or b-esc
-             perform                        rmp--ee-clie 
+             perform                        rmp--ee-clie
+             if  b-bus                      perform  buscar-nombre
+             end-if
+             if  b-pob                      perform  listar-poblacion
+             end-if
            end-perform.
 
-           if  b-bor  
+           if  b-bor
              move  "� BORRAR REGISTRO (S/N) ?"  to  v-msg
              perform                        pedir-respuesta
              if  v-res = "N"                go to  accept-datos   end-if
@@ -107,19 +133,104 @@
              move  "� GRABAR REGISTRO (S/N) ?"  to  v-msg
              perform                        pedir-respuesta
              if  v-res = "N"                go to  accept-datos   end-if
-             move  p-nom                    to  cl-nombre    
-             move  p-dom                    to  cl-domicilio 
-             move  p-pob                    to  cl-poblacion 
-             move  p-cpos                   to  cl-postal    
+             move  p-nom                    to  cl-nombre
+             move  p-dom                    to  cl-domicilio
+             move  p-pob                    to  cl-poblacion
+             move  p-cpos                   to  cl-postal
              move  p-fal                    to  cl-fecha-alta
-             move  p-fmes                   to  cl-fac-mes   
-             move  p-fano                   to  cl-fac-ano   
+             move  p-fmes                   to  cl-fac-mes
+             move  p-fano                   to  cl-fac-ano
              move  p-km                     to  cl-kilometro
              move  p-nota                   to  cl-nota
-             write  r-clientes  invalid key  rewrite  r-clientes.
+             write  r-clientes  invalid key  rewrite  r-clientes
+             perform                        grabar-tarifas.
 
            go to                            display-pantalla.
 
+       Buscar-nombre.
+           move  spaces                     to  p-nom-bus.
+           display  "NOMBRE A BUSCAR :"     line 23  col 02.
+           accept    p-nom-bus              line 23  col 20.
+           display  spaces                  line 23  col 01  erase eol.
+
+           move  p-nom-bus                  to  cl-nombre.
+           start  clientes  key  is  not <  cl-nombre
+             invalid key
+               move  "NO EXISTE CLIENTE CON ESE NOMBRE"  to  v-err
+               perform                      ver-error
+             not invalid key
+               read  clientes  next
+                 at end
+                   move  "NO EXISTE CLIENTE CON ESE NOMBRE"  to  v-err
+                   perform                  ver-error
+                 not at end
+                   if  cl-nombre  not =  p-nom-bus
+                     move  "NO EXISTE CLIENTE CON ESE NOMBRE"  to  v-err
+                     perform                ver-error
+                   else
+                     move  cl-nif             to  p-nif
+                     perform                  read-clientes
+                   end-if
+               end-read
+           end-start.
+
+       Listar-poblacion.
+           move  spaces                     to  p-pob-bus.
+           display  "POBLACION A LISTAR :"  line 23  col 02.
+           accept    p-pob-bus              line 23  col 24.
+           display  spaces                  line 23  col 01  erase eol.
+
+           move  p-pob-bus                  to  cl-poblacion.
+           start  clientes  key  is  not <  cl-poblacion
+             invalid key                    move  "S"  to  p-pob-eof
+             not invalid key                move  "N"  to  p-pob-eof
+           end-start.
+
+           perform  with test before        until  p-pob-fin
+             read  clientes  next
+               at end                       move  "S"  to  p-pob-eof
+               not at end
+                 if  cl-poblacion  not =  p-pob-bus
+                   move  "S"                to  p-pob-eof
+                 else
+                   display  spaces          line 23  col 01  erase eol
+                   display  cl-nif  "  "  cl-nombre
+                                            line 23  col 02
+                   display  "ENTER=SIGUIENTE  S=SELECCIONAR  ESC=FIN"
+                                            line 24  col 02
+                   move  spaces             to  p-pob-resp
+                   accept    p-pob-resp     line 25  col 02
+                   evaluate  p-pob-resp
+                     when  "S"  when  "s"
+                       move  cl-nif           to  p-nif
+                       perform                read-clientes
+                       move  "S"              to  p-pob-eof
+                     when  "E"  when  "e"
+                       move  "S"              to  p-pob-eof
+                   end-evaluate
+                 end-if
+           end-perform.
+
+           display  spaces                  line 23  col 01  erase eol.
+           display  spaces                  line 24  col 01  erase eol.
+
+       Grabar-tarifas.
+           accept  w-hoy                     from  date  yyyymmdd.
+
+           move  cl-nif                      to  ta-nif.
+           move  "K"                         to  ta-tipo.
+           move  w-hoy                       to  ta-fecha-ini.
+           move  cl-kilometro                to  ta-tarifa.
+           write  r-tarifas  invalid key     rewrite  r-tarifas
+           end-write.
+
+           move  cl-nif                      to  ta-nif.
+           move  "N"                         to  ta-tipo.
+           move  w-hoy                       to  ta-fecha-ini.
+           move  cl-nota                     to  ta-tarifa.
+           write  r-tarifas  invalid key     rewrite  r-tarifas
+           end-write.
+
        Pedir-respuesta.
            set  rmp--show-fields            to  true.
            set  rmp--first-field            to  true.
@@ -129,10 +240,17 @@
            if  not (v-res = "S"  or = "N")  go to  pedir-respuesta.
            perform                          rmp--rp-msg.
 
+       Ver-error.
+           set  rmp--show-fields            to  true.
+           set  rmp--first-field            to  true.
+           perform                          rmp--dp-erro.
+           perform                          rmp--ee-erro.
+           perform                          rmp--rp-erro.
 
        Fin-programa.
            perform                          rmp--rp-clie.
            close                            clientes.
+           close                            tarifas.
            exit program.
        Stop-programa.
            stop run.
