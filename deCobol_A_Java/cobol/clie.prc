@@ -0,0 +1,162 @@
+      *
+      *  CLIE.PRC  -  PARRAFOS DEL GESTOR DE PANTALLA DE CLIENTES
+      *
+      *  CONVENIO DE ENTRADA COMUN A TODOS LOS GESTORES DE PANTALLA:
+      *  LA RESPUESTA TECLEADA EN RMP--ENTRADA SE INTERPRETA ASI:
+      *     "ESC"        ->  B-ESC  (abandonar)
+      *     "+"          ->  CAMPO-POS (avanzar de campo sin grabar)
+      *     "-"          ->  CAMPO-ANT (retroceder de campo)
+      *     VACIO SOBRE UN BOTON (B-GRA, B-BOR, B-BUS, B-POB, B-ESC)
+      *                  ->  SE ACTIVA EL BOTON CORRESPONDIENTE
+      *     CUALQUIER OTRA COSA -> SE GRABA EN EL CAMPO Y ENTER-KEY
+      *
+       Rmp--da-clie.
+           move  0                       to  clie--indice.
+           perform  15  times
+             add   1                     to  clie--indice
+             move  "N"                   to  clie--activo(clie--indice)
+           end-perform.
+           move  0                       to  clie--indice.
+
+       Rmp--iaf-clie.
+           move  spaces                  to  p-nif  p-nom  p-dom  p-pob.
+           move  zeros                   to  p-cpos  p-fal  p-fmes
+                                             p-fano  p-km  p-nota.
+
+       Rmp--efi-clie.
+           perform  varying  clie--indice  from  1  by  1
+                    until  clie--indice > 15
+                        or clie--campo(clie--indice) = rmp--field-name
+           end-perform.
+           if  clie--indice  not >  15
+             move  "S"                   to  clie--activo(clie--indice).
+
+       Rmp--dfi-clie.
+           perform  varying  clie--indice  from  1  by  1
+                    until  clie--indice > 15
+                        or clie--campo(clie--indice) = rmp--field-name
+           end-perform.
+           if  clie--indice  not >  15
+             move  "N"                   to  clie--activo(clie--indice).
+
+       Rmp--ea-clie.
+           move  0                       to  clie--indice.
+           perform  15  times
+             add   1                     to  clie--indice
+             move  "S"                   to  clie--activo(clie--indice)
+           end-perform.
+
+       Rmp--daf-clie.
+           display  p-nif                line 03  col 18.
+           display  p-nom                line 04  col 18.
+           display  p-dom                line 05  col 18.
+           display  p-pob                line 06  col 18.
+           display  p-cpos               line 07  col 18.
+           display  p-fal                line 08  col 18.
+           display  p-fmes               line 09  col 18.
+           display  p-fano               line 10  col 18.
+           display  p-km                 line 11  col 18.
+           display  p-nota               line 12  col 18.
+
+       Rmp--dp-clie.
+           display  spaces               line 01  col 01.
+           display  "MANTENIMIENTO DE CLIENTES"      line 01  col 28.
+           display  "NIF........:"       line 03  col 05.
+           display  "NOMBRE.....:"       line 04  col 05.
+           display  "DOMICILIO..:"       line 05  col 05.
+           display  "POBLACION..:"       line 06  col 05.
+           display  "C.POSTAL...:"       line 07  col 05.
+           display  "F.ALTA.....:"       line 08  col 05.
+           display  "FACT.MES...:"       line 09  col 05.
+           display  "FACT.ANO...:"       line 10  col 05.
+           display  "KILOMETRO..:"       line 11  col 05.
+           display  "NOTA.......:"       line 12  col 05.
+           display  "B-GRA GRABAR   B-BUS BUSCAR-NOMBRE   "
+                    line 20  col 02.
+           display  "B-POB LISTAR-POBLACION   B-BOR BORRAR   B-ESC "
+                    line 21  col 02.
+           display  "SALIR"
+                    line 21  col 54.
+           perform                       rmp--daf-clie.
+
+       Rmp--rp-clie.
+           display  spaces               line 01  col 01.
+
+       Rmp--ee-clie.
+           if  rmp--first-field
+             move  1                     to  clie--indice
+             move  clie--campo(1)        to  rmp--field-name
+             move  "N"                   to  rmp--sw-first-field
+           else
+             if  rmp--next-field  not =  spaces
+               move  rmp--next-field       to  rmp--field-name
+               move  spaces                to  rmp--next-field
+               perform  varying  clie--indice  from  1  by  1
+                        until  clie--indice > 15
+                        or  clie--campo(clie--indice) = rmp--field-name
+               end-perform
+             else
+               if  campo-ant
+                 perform  clie--retroceder-campo
+               else
+                 perform  clie--avanzar-campo
+               end-if
+             end-if
+           end-if.
+
+           perform                       clie--aceptar-campo.
+
+       Clie--avanzar-campo.
+           perform  with test after  until  clie--indice > 15
+                      or  clie--activo(clie--indice) = "S"
+             add   1                     to  clie--indice
+           end-perform.
+           if  clie--indice  >  15       move  15  to  clie--indice.
+           move  clie--campo(clie--indice)  to  rmp--field-name.
+
+       Clie--retroceder-campo.
+           perform  with test after  until  clie--indice <  1
+                      or  clie--activo(clie--indice) = "S"
+             subtract  1                 from  clie--indice
+           end-perform.
+           if  clie--indice  <  1        move  1  to  clie--indice.
+           move  clie--campo(clie--indice)  to  rmp--field-name.
+
+       Clie--aceptar-campo.
+           move  rmp--field-name         to  rmp--last-field.
+           display  rmp--field-name      line 23  col 02.
+           display  "> "                 line 23  col 20.
+           accept    rmp--entrada          line 23  col 22.
+
+           evaluate  true
+             when  rmp--entrada = "ESC"       set  b-esc      to  true
+             when  rmp--entrada = "+"         set  campo-pos  to  true
+             when  rmp--entrada = "-"         set  campo-ant  to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-GRA"
+                                               set  b-gra      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-BOR"
+                                               set  b-bor      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-BUS"
+                                               set  b-bus      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-POB"
+                                               set  b-pob      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-ESC"
+                                               set  b-esc      to  true
+             when  other                      set  enter-key  to  true
+           end-evaluate.
+
+           if  enter-key
+             evaluate  rmp--field-name
+               when  "P-NIF"    move  rmp--entrada  to  p-nif
+               when  "P-NOM"    move  rmp--entrada  to  p-nom
+               when  "P-DOM"    move  rmp--entrada  to  p-dom
+               when  "P-POB"    move  rmp--entrada  to  p-pob
+               when  "P-CPOS"   move  rmp--entrada  to  p-cpos
+               when  "P-FAL"    move  rmp--entrada  to  p-fal
+               when  "P-FMES"   move  rmp--entrada  to  p-fmes
+               when  "P-FANO"   move  rmp--entrada  to  p-fano
+               when  "P-KM"     move  rmp--entrada  to  p-km
+               when  "P-NOTA"   move  rmp--entrada  to  p-nota
+             end-evaluate
+             perform                     clie--avanzar-campo
+           end-if.
