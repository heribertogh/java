@@ -0,0 +1,213 @@
+      *
+      *  PROGRAMA POR LOTES: RESUMEN DE IVA POR TRIMESTRE (DECLARACION)
+      *  RECORRE FACTURAS.INX ENTRE DOS FECHAS Y DESGLOSA BASE / IVA /
+      *  TOTAL FACTURADO POR SITUACION DE FACTURA
+      *
+       Identification division.
+       Program-id. ivatrim.
+       Environment division.
+       Configuration section.
+       Source-computer.  rmc85.
+       Object-computer.  rmc85.
+       Special-names.
+           decimal-point is comma.
+
+       Input-output section.
+       File-control.
+
+           select  facturas     assign to "facturas.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is fa-numero
+                                alternate record key is fa-nif
+                                with duplicates.
+
+           select  impreso       assign to "ivatrim.lst"
+                                organization is line sequential.
+
+       Data division.
+       File section.
+
+       Fd  facturas             label  record is standard.
+       01  r-facturas.
+           10  fa-nif         pic x(09).
+           10  fa-numero      pic 9(08).
+           10  fa-linea       occurs 40 times.
+               15  fa-cantidad  pic s9(06)
+                                sign is trailing separate.
+               15  fa-concepto    pic x(50).
+               15  fa-precio    pic s9(09)
+                                sign is trailing separate.
+           10  fa-fecha       pic 9(08).
+           10  fa-situacion   pic x(01).
+           10  fa-cobrado     pic 9(09).
+           10  fa-descuento   pic 9(01).
+           10  fa-iva         pic 9(02).
+           10  fa-abono       pic 9(08).
+
+       Fd  impreso              label record is omitted.
+       01  linea                pic x(132).
+
+       Working-storage section.
+
+      *    DESGLOSE DE TOTALES POR SITUACION DE FACTURA (TABLA, NO
+      *    UNA CADENA DE IF COMO EN OTROS PROGRAMAS ANTIGUOS)
+       01  tabla-situaciones.
+           05  situ-fila    occurs 5 times.
+               10  st-codigo    pic x(01).
+               10  st-etiqueta  pic x(20).
+               10  st-base      pic s9(09).
+               10  st-iva       pic s9(09).
+               10  st-total     pic s9(09).
+       01  st-indice            pic 9(02).
+
+       01  ele                  pic 9(02).
+       01  w-fec-ini            pic 9(08).
+       01  w-fec-fin            pic 9(08).
+       01  w-base               pic s9(09).
+       01  w-iva                pic s9(09).
+       01  w-tot-base           pic s9(09)  value zeros.
+       01  w-tot-iva            pic s9(09)  value zeros.
+       01  w-tot-total          pic s9(09)  value zeros.
+       01  w-eof                pic x(01)  value "N".
+           88  fin-facturas         value "S".
+       01  w-examinadas         pic 9(06)  value zeros.
+       01  w-incluidas          pic 9(06)  value zeros.
+
+       01  lin-cab-1.
+           10  filler           pic x(132) value
+               "RESUMEN DE IVA PARA DECLARACION TRIMESTRAL".
+       01  lin-cab-2.
+           10  filler           pic x(15)  value "PERIODO.......:".
+           10  lc2-ini          pic 99/99/9999.
+           10  filler           pic x(05)  value " AL  ".
+           10  lc2-fin          pic 99/99/9999.
+       01  lin-cab-3.
+           10  filler           pic x(132) value
+               "SITUACION             BASE IMPONIBLE    TOTAL IVA   " &
+               "  TOTAL FACTURADO".
+       01  lin-det.
+           10  ld-etq           pic x(20).
+           10  filler           pic x(02)  value spaces.
+           10  ld-base          pic -zzz.zzz.zz9.
+           10  filler           pic x(04)  value spaces.
+           10  ld-iva           pic -zzz.zzz.zz9.
+           10  filler           pic x(04)  value spaces.
+           10  ld-tot           pic -zzz.zzz.zz9.
+       01  lin-tot.
+           10  filler           pic x(20)  value "TOTALES.............".
+           10  filler           pic x(02)  value spaces.
+           10  lt-base          pic -zzz.zzz.zz9.
+           10  filler           pic x(04)  value spaces.
+           10  lt-iva           pic -zzz.zzz.zz9.
+           10  filler           pic x(04)  value spaces.
+           10  lt-tot           pic -zzz.zzz.zz9.
+
+       Procedure division.
+       Programa section.
+       Inicio.
+           display  "FECHA INICIO DEL PERIODO (AAAAMMDD) : "
+                                            with no advancing.
+           accept    w-fec-ini.
+           display  "FECHA FIN    DEL PERIODO (AAAAMMDD) : "
+                                            with no advancing.
+           accept    w-fec-fin.
+
+           perform                          cargar-tabla-situaciones.
+
+           open  input                      facturas.
+           open  output                     impreso.
+
+           move  low-values                 to  fa-numero.
+           start  facturas  key  not <  fa-numero
+             invalid key                    set  fin-facturas  to  true
+             not invalid key
+               read  facturas  next  at end  set  fin-facturas  to  true
+           end-start.
+
+           perform  with test before        until  fin-facturas
+             add   1                        to  w-examinadas
+             if  fa-fecha  not <  w-fec-ini  and
+                 fa-fecha  not >  w-fec-fin
+               perform                      acumular-factura
+             end-if
+             read  facturas  next  at end    set  fin-facturas  to  true
+           end-perform.
+
+           move  spaces                     to  linea.
+           write  linea                     from  lin-cab-1.
+           move  w-fec-ini                  to  lc2-ini.
+           move  w-fec-fin                  to  lc2-fin.
+           write  linea                     from  lin-cab-2.
+           write  linea                     from  spaces.
+           write  linea                     from  lin-cab-3.
+
+           move  0                          to  st-indice.
+           perform  5  times
+             add   1                        to  st-indice
+             move  st-etiqueta(st-indice)    to  ld-etq
+             move  st-base(st-indice)        to  ld-base
+             move  st-iva(st-indice)         to  ld-iva
+             move  st-total(st-indice)       to  ld-tot
+             write  linea                    from  lin-det
+           end-perform.
+
+           write  linea                     from  spaces.
+           move  w-tot-base                 to  lt-base.
+           move  w-tot-iva                  to  lt-iva.
+           move  w-tot-total                to  lt-tot.
+           write  linea                     from  lin-tot.
+
+           close                            facturas.
+           close                            impreso.
+
+           display  w-examinadas  " FACTURA(S) EXAMINADA(S)".
+           display  w-incluidas   " FACTURA(S) EN EL PERIODO".
+           stop run.
+
+       Cargar-tabla-situaciones.
+           move  "C"                        to  st-codigo(1).
+           move  "COBRADAS"                 to  st-etiqueta(1).
+           move  "I"                        to  st-codigo(2).
+           move  "EMITIDAS"                 to  st-etiqueta(2).
+           move  "S"                        to  st-codigo(3).
+           move  "SIN IMPRIMIR"             to  st-etiqueta(3).
+           move  "P"                        to  st-codigo(4).
+           move  "PROFORMA"                 to  st-etiqueta(4).
+           move  "A"                        to  st-codigo(5).
+           move  "ABONOS"                   to  st-etiqueta(5).
+           move  0                          to  st-indice.
+           perform  5  times
+             add   1                        to  st-indice
+             move  0                        to  st-base(st-indice)
+                                                st-iva(st-indice)
+                                                st-total(st-indice)
+           end-perform.
+
+       Acumular-factura.
+           add   1                          to  w-incluidas.
+           move  0                          to  ele  w-base.
+           perform                          40  times
+             add   1                        to  ele
+             compute  w-base  rounded  =  w-base  +
+                            ( fa-cantidad(ele) * fa-precio(ele) )
+           end-perform.
+           compute  w-base  rounded  =  w-base  -
+                                   ( w-base * fa-descuento / 100 ).
+           compute  w-iva  rounded  =       w-base * fa-iva / 100.
+
+           perform  varying  st-indice  from  1  by  1
+                    until  st-indice > 5
+                    or  st-codigo(st-indice) = fa-situacion
+           end-perform.
+           if  st-indice  not >  5
+             add  w-base                   to  st-base(st-indice)
+             add  w-iva                    to  st-iva(st-indice)
+             add  w-base  w-iva             to  st-total(st-indice).
+
+           add  w-base                      to  w-tot-base.
+           add  w-iva                       to  w-tot-iva.
+           add  w-base  w-iva                to  w-tot-total.
+
+       Stop-programa.
+           stop run.
