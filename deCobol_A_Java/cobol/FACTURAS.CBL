@@ -24,6 +24,16 @@
                                 access mode is dynamic
                                 record key is cl-nif.
 
+           select  facturas-hist  assign to "facturas-hist.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is fh-clave.
+
+           select  tarifas      assign to "tarifas.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is ta-clave.
+
        Data division.
        File section.
 
@@ -31,13 +41,20 @@
        01  r-facturas.
              10  fa-nif         pic x(09).
              10  fa-numero      pic 9(08).
-             10  fa-cantidad    pic 9(06).
-             10  fa-concepto    pic x(50).
-             10  fa-precio      pic 9(09).
+             10  fa-linea       occurs 40 times.
+                 15  fa-cantidad  pic s9(06)
+                                  sign is trailing separate.
+                 15  fa-concepto    pic x(50).
+                 15  fa-precio    pic s9(09)
+                                  sign is trailing separate.
              10  fa-fecha       pic 9(08).
              10  fa-situacion   pic x(01).
              10  fa-cobrado     pic 9(09).
-             10  fa-descuento   pic 9(01).   
+             10  fa-descuento   pic 9(01).
+             10  fa-iva         pic 9(02).
+      *      REFERENCIA A LA FACTURA ORIGINAL QUE SE ABONA (0 = NO ES
+      *      UNA FACTURA DE ABONO)
+             10  fa-abono       pic 9(08).
 
 
        Fd  clientes             label record is standard.
@@ -48,10 +65,48 @@
            10  cl-poblacion     pic x(45).
            10  cl-postal        pic 9(05).
            10  cl-fecha-alta    pic 9(08).
-           10  cl-fac-mes       pic 9(09).
-           10  cl-fac-ano       pic 9(09).
-           10  cl-km            pic 9(03).
-           10  cl-nota          pic 9(05).
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
+           10  cl-kilometro     pic 9(03)v99.
+           10  cl-nota          pic 9(05)v99.
+
+       Fd  facturas-hist       label  record is standard.
+       01  r-facturas-hist.
+           10  fh-clave.
+               15  fh-numero        pic 9(08).
+               15  fh-secuencia     pic 9(04).
+           10  fh-fecha             pic 9(08).
+           10  fh-hora              pic 9(08).
+           10  fh-operacion         pic x(01).
+               88  fh-borrado           value "B".
+               88  fh-modificado        value "G".
+           10  fh-registro-ant.
+               15  fh-nif           pic x(09).
+               15  fh-numero-fac    pic 9(08).
+               15  fh-linea         occurs 40 times.
+                   20  fh-cantidad      pic s9(06)
+                                         sign is trailing separate.
+                   20  fh-concepto      pic x(50).
+                   20  fh-precio        pic s9(09)
+                                         sign is trailing separate.
+               15  fh-fecha-fac     pic 9(08).
+               15  fh-situacion     pic x(01).
+               15  fh-cobrado       pic 9(09).
+               15  fh-descuento     pic 9(01).
+               15  fh-iva           pic 9(02).
+               15  fh-abono         pic 9(08).
+
+      *    TARIFAS.INX  -  HISTORICO DE TARIFAS POR CLIENTE/CONCEPTO
+      *    CON FECHA DE VIGENCIA (GRABADO POR CLIENTES)
+       Fd  tarifas               label  record is standard.
+       01  r-tarifas.
+           10  ta-clave.
+               15  ta-nif           pic x(09).
+               15  ta-tipo          pic x(01).
+                   88  ta-tipo-km       value "K".
+                   88  ta-tipo-nota     value "N".
+               15  ta-fecha-ini     pic 9(08).
+           10  ta-tarifa            pic 9(09)v99.
 
        Working-storage section.
 
@@ -61,17 +116,47 @@
        copy  "msg.ws".
 
        01  sw                  pic 9(03).
-       01  w-ant               pic 9(09)v99.
+       01  w-ant               pic s9(09)v99  sign is trailing separate.
        01  ele                 pic 9(03).
        01  w-numero.
            10  w-ano           pic 9(04).
            10  w-num           pic 9(04).
 
+       01  w-fh-clave.
+           10  w-fh-numero     pic 9(08).
+           10  w-fh-secuencia  pic 9(04).
+       01  w-fh-eof            pic x(01).
+
+       01  w-ta-tipo            pic x(01).
+       01  w-ta-tarifa          pic 9(09)v99.
+       01  w-ta-encontrada      pic x(01).
+           88  ta-encontrada        value "S".
+
+       01  w-save-factura.
+           10  ws-fa-nif            pic x(09).
+           10  ws-fa-numero         pic 9(08).
+           10  ws-fa-linea          occurs 40 times.
+               15  ws-fa-cantidad     pic s9(06)
+                                      sign is trailing separate.
+               15  ws-fa-concepto     pic x(50).
+               15  ws-fa-precio       pic s9(09)
+                                      sign is trailing separate.
+           10  ws-fa-fecha          pic 9(08).
+           10  ws-fa-situacion      pic x(01).
+           10  ws-fa-cobrado        pic 9(09).
+           10  ws-fa-descuento      pic 9(01).
+           10  ws-fa-iva            pic 9(02).
+           10  ws-fa-abono          pic 9(08).
+
+       01  w-abo-error          pic x(01).
+
        Procedure division.
        Programa section.
        Inicio.
            open  i-o                        clientes.
            open  i-o                        facturas.
+           open  i-o                        facturas-hist.
+           open  input                      tarifas.
            go to                            display-pantalla.
 
            copy  "fact.prc".
@@ -133,11 +218,13 @@
            move  fa-nif                     to  f-nif.
            move  fa-fecha                   to  f-fec.
            move  fa-situacion               to  f-sit.
+           move  fa-abono                   to  f-abo.
            move  fa-cobrado                 to  f-cob.
            move  fa-descuento               to  f-des.
+           move  fa-iva                     to  f-tiva.
 
            move  0                          to  ele.
-           perform                          14  times
+           perform                          40  times
              add   1                        to  ele
              move  fa-cantidad (ele)        to  f-can (ele)
              move  fa-concepto (ele)        to  f-con (ele)
@@ -150,7 +237,7 @@
 
        Calcular-totales.
            move  0                          to  ele  f-tot.
-           perform                          14  times
+           perform                          40  times
              add   1                        to  ele
              compute  f-tot  rounded = f-tot + (f-can(ele) * f-pre(ele))
            end-perform.
@@ -167,7 +254,7 @@
            read  clientes
              invalid key
                move  spaces                 to  p-nom 
-               move  zeros                  to  cl-km  cl-nota
+               move  zeros                  to  cl-kilometro  cl-nota
              not invalid key                move  cl-nombre to  p-nom.
            move  "P-NOM" to rmp--field-name  perform  rmp--df-fact.
 
@@ -178,7 +265,9 @@
            move "F-DES" to rmp--field-name  perform  rmp--efi-fact.
            move "F-FEC" to rmp--field-name  perform  rmp--efi-fact.
            move "F-SIT" to rmp--field-name  perform  rmp--efi-fact.
+           move "F-ABO" to rmp--field-name  perform  rmp--efi-fact.
            move "F-COB" to rmp--field-name  perform  rmp--efi-fact.
+           move "F-TIVA" to rmp--field-name  perform  rmp--efi-fact.
            move "F-CAN" to rmp--field-name  perform  rmp--efi-fact.
            move "F-CON" to rmp--field-name  perform  rmp--efi-fact.
            move "F-PRE" to rmp--field-name  perform  rmp--efi-fact.
@@ -197,12 +286,18 @@
 
              if  not (b-esc  or  b-bor)  perform  read-clientes  end-if
 
-             if  b-km  and 
+             if  b-km  and
                  ( rmp--last-field = "F-PRE" or = "F-CON" or = "F-CAN" )
-               move  cl-km            to  f-pre(rmp--last-occur)  end-if
+               move  "K"                  to  w-ta-tipo
+               perform                       buscar-tarifa
+               move  w-ta-tarifa          to  f-pre(rmp--last-occur)
+             end-if
              if  b-nota  and
                  ( rmp--last-field = "F-PRE" or = "F-CON" or = "F-CAN" )
-               move  cl-nota          to  f-pre(rmp--last-occur)  end-if
+               move  "N"                  to  w-ta-tipo
+               perform                       buscar-tarifa
+               move  w-ta-tarifa          to  f-pre(rmp--last-occur)
+             end-if
 
              perform                        calcular-totales 
 
@@ -219,8 +314,8 @@
                move  rmp--last-occur        to  rmp--next-occur
              end-if
 
-             if  ( campo-pos or enter-key ) and 
-                   rmp--next-field  not = "B-GRA" 
+             if  ( campo-pos or enter-key ) and
+                   rmp--next-field  not = "B-GRA"
                if  rmp--last-field = "F-CAN"
                  move  rmp--last-occur      to  rmp--next-occur
                  move  "F-CON"              to  rmp--next-field   end-if
@@ -228,7 +323,13 @@
                  move  rmp--last-occur      to  rmp--next-occur
                  move  "F-PRE"              to  rmp--next-field   end-if
                if  rmp--last-field = "F-PRE"
-                 move  "F-CAN"              to  rmp--next-field   end-if
+                 move  "F-CAN"              to  rmp--next-field
+                 if  rmp--last-occur  <  40
+                   compute  rmp--next-occur = rmp--last-occur + 1
+                 else
+                   move  rmp--last-occur    to  rmp--next-occur
+                 end-if
+               end-if
              end-if
 
              if  campo-ant  and  rmp--next-field  not = "F-COB"
@@ -239,7 +340,13 @@
                  move  rmp--last-occur       to  rmp--next-occur
                  move  "F-CAN"               to  rmp--next-field  end-if
                if  rmp--last-field = "F-CAN"
-                 move  "F-PRE"               to  rmp--next-field  end-if
+                 move  "F-PRE"               to  rmp--next-field
+                 if  rmp--last-occur  >  1
+                   compute  rmp--next-occur = rmp--last-occur - 1
+                 else
+                   move  rmp--last-occur     to  rmp--next-occur
+                 end-if
+               end-if
              end-if
            end-perform.
 
@@ -247,7 +354,9 @@
              move  "� BORRAR FACTURA (S/N) ?"  to  v-msg
              perform                        pedir-respuesta
              if  v-res = "N"                go to  accept-datos   end-if
-             delete  facturas   invalid key  continue  end-delete 
+             move  "B"                      to  fh-operacion
+             perform                        grabar-historico
+             delete  facturas   invalid key  continue  end-delete
              move  0                        to  f-tot
              perform                        actualizar-clientes.
 
@@ -258,15 +367,32 @@
                go to                        accept-datos
              end-if
 
-             if  not  ( f-sit = "C" or = "I" or = "S" or = "P" )  or
+             if  not  ( f-sit = "C" or = "I" or = "S" or = "P"
+                                  or = "A" )  or
                  ( f-cob < f-tot  and  f-sit = "C" )
-               move  "SITUACION FACTURA NO ES VALIDA" to v-err 
+               move  "SITUACION FACTURA NO ES VALIDA" to v-err
+               perform                      ver-error
+               go to                        accept-datos
+             end-if
+
+             if  f-sit = "A"
+               if  f-abo = 0
+                 move  "FACTURA ORIGEN DEL ABONO NO INDICADA" to v-err
+                 perform                    ver-error
+                 go to                      accept-datos
+               end-if
+               perform                      validar-abono
+               if  w-abo-error = "S"        go to  accept-datos  end-if
+             end-if
+
+             if  f-sit = "A"  and  f-cob  not =  0
+               move  "FACTURA DE ABONO - NO ADMITE COBRO" to v-err
                perform                      ver-error
                go to                        accept-datos
              end-if
 
-             if  f-cob > f-tot
-               move  "IMPORTE COBRADO MAYOR QUE TOTAL FACTURA" to v-err 
+             if  f-cob > f-tot  and  f-sit  not =  "A"
+               move  "IMPORTE COBRADO MAYOR QUE TOTAL FACTURA" to v-err
                perform                      ver-error
                go to                        accept-datos
              end-if
@@ -275,13 +401,20 @@
              perform                        pedir-respuesta
              if  v-res = "N"                go to  accept-datos   end-if
 
-             move  f-nif                    to  fa-nif 
-             move  f-fec                    to  fa-fecha 
-             move  f-sit                    to  fa-situacion 
-             move  f-cob                    to  fa-cobrado 
+             if  sw = 0
+               move  "G"                    to  fh-operacion
+               perform                      grabar-historico
+             end-if
+
+             move  f-nif                    to  fa-nif
+             move  f-fec                    to  fa-fecha
+             move  f-sit                    to  fa-situacion
+             move  f-cob                    to  fa-cobrado
              move  f-des                    to  fa-descuento
-             move  0                        to  ele 
-             perform                        14  times
+             move  f-tiva                   to  fa-iva
+             move  f-abo                    to  fa-abono
+             move  0                        to  ele
+             perform                        40  times
                add   1                      to  ele
                move  f-can (ele)            to  fa-cantidad (ele)
                move  f-con (ele)            to  fa-concepto (ele)
@@ -309,6 +442,84 @@
            perform                          rmp--ee-erro.
            perform                          rmp--rp-erro.
 
+       Grabar-historico.
+           move  fa-numero                   to  w-fh-numero.
+           move  zeros                       to  w-fh-secuencia.
+           move  "N"                         to  w-fh-eof.
+           move  w-fh-clave                  to  fh-clave.
+           start  facturas-hist  key  not <  fh-clave
+             invalid key                     move  "S"  to  w-fh-eof
+             not invalid key
+               read  facturas-hist  next
+                 at end                      move  "S"  to  w-fh-eof
+           end-start.
+
+           perform  with test before
+                    until  w-fh-eof = "S"  or  fh-numero  not =
+                                                fa-numero
+             move  fh-secuencia                to  w-fh-secuencia
+             read  facturas-hist  next
+               at end                         move  "S"  to  w-fh-eof
+           end-perform.
+
+           add   1                           to  w-fh-secuencia.
+           move  fa-numero                   to  fh-numero.
+           move  w-fh-secuencia              to  fh-secuencia.
+           accept  fh-fecha                  from  date  yyyymmdd.
+           accept  fh-hora                   from  time.
+           move  r-facturas                  to  fh-registro-ant.
+           write  r-facturas-hist.
+
+       Buscar-tarifa.
+           move  f-nif                       to  ta-nif.
+           move  w-ta-tipo                   to  ta-tipo.
+           if  f-fec = 0
+             accept  ta-fecha-ini              from  date  yyyymmdd
+           else
+             move  f-fec                      to  ta-fecha-ini
+           end-if.
+
+           move  0                           to  w-ta-tarifa.
+           move  "N"                         to  w-ta-encontrada.
+           start  tarifas  key  not >  ta-clave
+             invalid key                      continue
+             not invalid key
+               read  tarifas  next
+                 at end                       continue
+                 not at end
+                   if  ta-nif = f-nif  and  ta-tipo = w-ta-tipo
+                     move  ta-tarifa            to  w-ta-tarifa
+                     move  "S"                  to  w-ta-encontrada
+                   end-if
+           end-start.
+
+           if  not ta-encontrada
+             if  w-ta-tipo = "K"
+               move  cl-kilometro              to  w-ta-tarifa
+             else
+               move  cl-nota                  to  w-ta-tarifa
+             end-if
+           end-if.
+
+       Validar-abono.
+           move  "N"                         to  w-abo-error.
+           move  r-facturas                  to  w-save-factura.
+           move  f-abo                       to  fa-numero.
+           read  facturas
+             invalid key
+               move  "FACTURA ORIGEN DEL ABONO NO EXISTE" to v-err
+               perform                        ver-error
+               move  "S"                      to  w-abo-error
+             not invalid key
+               if  fa-situacion = "A"
+                 move  "NO SE PUEDE ABONAR UNA FACTURA DE ABONO"
+                                              to  v-err
+                 perform                      ver-error
+                 move  "S"                    to  w-abo-error
+               end-if
+           end-read.
+           move  w-save-factura              to  r-facturas.
+
        Actualizar-clientes.
            move  fa-nif                     to  cl-nif.
            read  clientes  invalid key      continue
@@ -322,6 +533,8 @@
            perform                          rmp--rp-fact.
            close                            clientes.
            close                            facturas.
+           close                            facturas-hist.
+           close                            tarifas.
            exit program.
 
        Stop-programa.
