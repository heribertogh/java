@@ -0,0 +1,130 @@
+      *
+      *  GEST.PRC  -  PARRAFOS DEL GESTOR DE PANTALLA DE GESTION
+      *
+      *  (VER CONVENIO DE ENTRADA EN CLIE.PRC)
+      *
+       Rmp--da-gest.
+           move  0                       to  gest--indice.
+           perform  6  times
+             add   1                     to  gest--indice
+             move  "N"                   to  gest--activo(gest--indice)
+           end-perform.
+           move  0                       to  gest--indice.
+
+       Rmp--iaf-gest.
+           move  spaces                  to  f-nif  f-sit  p-nom.
+           move  zeros                   to  f-fec  f-cob  f-des  f-iva
+                                             f-tot  f-pag  f-imp.
+
+       Rmp--efi-gest.
+           perform  varying  gest--indice  from  1  by  1
+                    until  gest--indice > 6
+                    or  gest--campo(gest--indice) = rmp--field-name
+           end-perform.
+           if  gest--indice  not >  6
+             move  "S"                   to  gest--activo(gest--indice).
+
+       Rmp--dfi-gest.
+           perform  varying  gest--indice  from  1  by  1
+                    until  gest--indice > 6
+                    or  gest--campo(gest--indice) = rmp--field-name
+           end-perform.
+           if  gest--indice  not >  6
+             move  "N"                   to  gest--activo(gest--indice).
+
+       Rmp--daf-gest.
+           display  f-nif                line 03  col 18.
+           display  p-nom                line 04  col 18.
+           display  f-fec                line 05  col 18.
+           display  f-sit                line 05  col 50.
+           display  f-tot                line 06  col 18.
+           display  f-iva                line 06  col 50.
+           display  f-cob                line 07  col 18.
+           display  f-imp                line 07  col 50.
+           display  f-pag                line 09  col 18.
+
+       Rmp--df-gest.
+           evaluate  rmp--field-name
+             when  "F-COB"   display  f-cob  line 07  col 18
+             when  "F-IMP"   display  f-imp  line 07  col 50
+           end-evaluate.
+
+       Rmp--dp-gest.
+           display  spaces               line 01  col 01.
+           display  "GESTION DE COBROS Y LISTADOS"   line 01  col 25.
+           display  "AÑO..:"              line 03  col 02.
+           display  "NUM..:"              line 03  col 20.
+           display  "B-ESC SALIR"         line 21  col 02.
+           display  f-num                line 03  col 27.
+           display  f-ano                line 03  col 09.
+
+       Rmp--rp-gest.
+           display  spaces               line 01  col 01.
+
+       Rmp--ee-gest.
+           if  rmp--first-field
+             move  1                     to  gest--indice
+             move  gest--campo(1)        to  rmp--field-name
+             move  "N"                   to  rmp--sw-first-field
+           else
+             if  rmp--next-field  not =  spaces
+               move  rmp--next-field       to  rmp--field-name
+               move  spaces                to  rmp--next-field
+               perform  varying  gest--indice  from  1  by  1
+                        until  gest--indice > 6
+                        or  gest--campo(gest--indice) = rmp--field-name
+               end-perform
+             else
+               if  campo-ant
+                 perform  gest--retroceder-campo
+               else
+                 perform  gest--avanzar-campo
+               end-if
+             end-if
+           end-if.
+
+           perform                       gest--aceptar-campo.
+
+       Gest--avanzar-campo.
+           perform  with test after  until  gest--indice > 6
+                      or  gest--activo(gest--indice) = "S"
+             add   1                     to  gest--indice
+           end-perform.
+           if  gest--indice  >  6        move  6  to  gest--indice.
+           move  gest--campo(gest--indice)  to  rmp--field-name.
+
+       Gest--retroceder-campo.
+           perform  with test after  until  gest--indice <  1
+                      or  gest--activo(gest--indice) = "S"
+             subtract  1                 from  gest--indice
+           end-perform.
+           if  gest--indice  <  1        move  1  to  gest--indice.
+           move  gest--campo(gest--indice)  to  rmp--field-name.
+
+       Gest--aceptar-campo.
+           move  rmp--field-name         to  rmp--last-field.
+           display  rmp--field-name      line 23  col 02.
+           display  "> "                 line 23  col 20.
+           accept    rmp--entrada          line 23  col 22.
+
+           evaluate  true
+             when  rmp--entrada = "ESC"       set  b-esc      to  true
+             when  rmp--entrada = "+"         set  campo-pos  to  true
+             when  rmp--entrada = "-"         set  campo-ant  to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-GRA"
+                                               set  b-gra      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-IMP"
+                                               set  b-imp      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-ESC"
+                                               set  b-esc      to  true
+             when  other                      set  enter-key  to  true
+           end-evaluate.
+
+           if  enter-key
+             evaluate  rmp--field-name
+               when  "F-NUM"   move  rmp--entrada  to  f-num
+               when  "F-ANO"   move  rmp--entrada  to  f-ano
+               when  "F-PAG"   move  rmp--entrada  to  f-pag
+             end-evaluate
+             perform                     gest--avanzar-campo
+           end-if.
