@@ -17,13 +17,28 @@
                                 organization is indexed
                                 access mode is dynamic
                                 record key is fa-numero
-                                alternate record key is fa-nif with duplicates.
+                                alternate record key is fa-nif
+                                with duplicates.
 
            select  clientes     assign to "clientes.inx"
                                 organization is indexed
                                 access mode is dynamic
                                 record key is cl-nif.
 
+      *    FICHEROS PROPIOS DE ESTE PROGRAMA (DISTINTOS DE LOS DE
+      *    IMPRIME, QUE IMPRIME POR LOTES, PARA QUE UNA IMPRESION
+      *    SUELTA DESDE AQUI NO PISE EL LISTADO/CSV DEL LOTE)
+           select  impreso       assign to "gestion.lst"
+                                organization is line sequential.
+
+           select  expfact       assign to "gestion.csv"
+                                organization is line sequential.
+
+           select  cobros        assign to "cobros.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is cb-clave.
+
        Data division.
        File section.
 
@@ -31,13 +46,18 @@
        01  r-facturas.
            10  fa-nif         pic x(09).
            10  fa-numero      pic 9(08).
-           10  fa-cantidad    pic 9(06).
-           10  fa-concepto    pic x(50).
-           10  fa-precio      pic 9(09).
+           10  fa-linea       occurs 40 times.
+               15  fa-cantidad  pic s9(06)
+                                sign is trailing separate.
+               15  fa-concepto    pic x(50).
+               15  fa-precio    pic s9(09)
+                                sign is trailing separate.
            10  fa-fecha       pic 9(08).
            10  fa-situacion   pic x(01).
            10  fa-cobrado     pic 9(09).
            10  fa-descuento   pic 9(01).
+           10  fa-iva         pic 9(02).
+           10  fa-abono       pic 9(08).
 
 
        Fd  clientes             label record is standard.
@@ -48,10 +68,24 @@
            10  cl-poblacion     pic x(45).
            10  cl-postal        pic 9(05).
            10  cl-fecha-alta    pic 9(08).
-           10  cl-fac-mes       pic 9(09).
-           10  cl-fac-ano       pic 9(09).
-           10  cl-km            pic 9(03).
-           10  cl-nota          pic 9(05).
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
+           10  cl-kilometro     pic 9(03)v99.
+           10  cl-nota          pic 9(05)v99.
+
+       Fd  impreso              label record is omitted.
+       01  linea                pic x(132).
+
+       Fd  expfact              label record is omitted.
+       01  linea-csv            pic x(200).
+
+       Fd  cobros               label  record is standard.
+       01  r-cobros.
+           10  cb-clave.
+               15  cb-numero        pic 9(08).
+               15  cb-secuencia     pic 9(04).
+           10  cb-fecha             pic 9(08).
+           10  cb-importe           pic 9(09).
 
        Working-storage section.
 
@@ -62,120 +96,31 @@
 
        01  w-numero.
            10  w-aaa           pic 9(04).
-           10  w-num           pic 9(04). 
+           10  w-num           pic 9(04).
        01  ele                  pic  9(02).
 
+       01  w-cob-clave.
+           10  w-cob-numero     pic 9(08).
+           10  w-cob-secuencia  pic 9(04).
+       01  w-cob-hoy            pic 9(08).
+       01  w-cob-eof            pic x(01).
+
 
-       01  lin-00.
-           10  inicio-impresora      pic xx     value "E".
-           10  margen-superior       pic xxxxx  value "&l1E".
-           10  margen-superior       pic xxxxx  value "&l1H".
-           10  filler    pic x(44) value 
-               "*o1D&l1H&l3a0L&l0o0E*t300R*r-3U*o0Q".
-           10  reinicializar-laser.
-             15  long-texto          pic xxxxxxx value "&l200F".
-             15  entrelineado        pic xxxxx  value "&l4D".
-             15  fuente-primaria     pic xxxx   value "(3@".
-             15  tabla-catact-437    pic xxxxx  value "(10U".
-             15  borrar-margenes-hor pic xx     value "9".
-             15  peso-del-trazo-med  pic xxxxx  value "(s0B".
-             15  unidad-de-medida    pic x(07)  value "&u600D".
-             15  font-times          pic x(20)  value 
-                                       "(s4099t0b0s10.00v1P".
-
-       01  lin-01.
-           10  lno pic x(21) value "(s16901t0b0s10.00v1P".
-           10  xx        pic x(08) value "*p1200X".
-           10  l1-cli    pic x(45).
-       01  lin-02.
-           10  xx        pic x(07) value "*p200X".
-           10  l1-fac    pic z.zz9.
-           10  filler    pic x(01)  value "/".
-           10  l1-ano    pic xxxx.
-           10  xx        pic x(07) value "*p650X".
-           10  l1-hoj    pic 99 value 01.
-           10  xx        pic x(08) value "*p1200X".
-           10  l2-dom    pic x(45).
-       01  lin-03.
-           10  xx        pic x(08) value "*p1200X".
-           10  l3-pob    pic x(52).
-       01  lin-04.
-           10  xx        pic x(07) value "*p200X".
-           10  l4-fec    pic 99/99/9999.
-           10  xx        pic x(07) value "*p620X".
-           10  l4-nif    pic x(09).
-       01  lin-41.
-           10  xx        pic x(08) value "*p1200X".
-           10  l4-pro    pic x(45).
-           10  f-times   pic x(19)  value "(s4099t0b0s9.50v1P".
-           10  entrelin  pic xxxxx  value "&l8D".
-       01  lin-44.
-           10  filler  pic x(01) value SPACES.
-       01  lin-55.
-           10  filler  pic x(1) value SPACES.
-       01  lin-05.
-           10  xx        pic x(06) value "*p60X".
-           10  l5-can    pic zzz.zzz.
-           10  l5-com    pic x.
-           10  l5-dec    pic 99  blank when zero.
-           10  xx        pic x(07) value "*p230X".
-           10  l5-con    pic x(50).
-           10  xx        pic x(08) value "*p1810X".
-           10  l5-pre    pic zzzz.zz9,99 blank when zero.
-           10  xx        pic x(08) value "*p2040X".
-           10  l5-imp    pic zzz.zzz.zz9,99 blank when zero.
-       01  lin-06.
-           10  entrelin  pic xxxxx  value "&l8D".
-           10  lno pic x(21) value "(s16901t0b0s10.00v1P".
-           10  xx        pic x(08) value "*p2040X".
-           10  l6-sum    pic zzz.zzz.zz9,99.
-       01  lin-07.
-           10  xx        pic x(08) value "*p1900X".
-           10  l7-tiva   pic z9.
-           10  xx        pic x(08) value "*p2040X".
-           10  l7-iva    pic zzz.zzz.zz9,99.
-       01  lin-08.
-***********10  xx        pic x(08) value "*y1600X".
-           10  xx        pic x(08) value "*p2040X".
-           10  l8-tot    pic zzz.zzz.zz9,99.
-       01  lin-d1.
-           10  entrelin  pic xxxxx  value "&l8D".
-           10  lno pic x(21) value "(s16901t0b0s10.00v1P".
-           10  xx        pic x(08) value "*p1500X".
-           10  filler    pic x(14)  value "SUMA.........:".
-           10  xx        pic x(08) value "*p2040X".
-           10  d1-sum    pic zzz.zzz.zz9,99.
-       01  lin-d2.
-           10  xx        pic x(08) value "*p1500X".
-           10  filler    pic x(10)  value "DESCUENTO ".
-           10  d2-tde    pic 9,9.
-           10  filler    pic x(02)  value "%:".
-           10  xx        pic x(08) value "*p2040X".
-           10  d2-des    pic zzz.zzz.zz9,99.
-           
-
-       01  w-sump        pic 9(09)v99.
-       01  w-suma        pic 9(09)v99.
-       01  w-des         pic 9(09)v99.
-       01  w-iva         pic 9(09)v99.
-       01  w-imp         pic 9(09)v99.
-       01  w-fecha.
-           10  w-ano     pic 9(04).
-           10  w-mes     pic 9(02).
-           10  w-dia     pic 9(02).
+       copy  "imprfac.ws".
 
        Procedure division.
        Programa section.
        Inicio.
            open  input                      clientes.
            open  i-o                        facturas.
+           open  i-o                        cobros.
 
 
            move  high-values                to  fa-numero.
            start  facturas  key  not > fa-numero
-             invalid key                    move  1  to  fa-numero 
-             not invalid key 
-               read  facturas  next at end  move  1  to  fa-numero
+             invalid key                    move  20010001 to fa-numero
+             not invalid key
+               read  facturas  next at end  move  20010001 to fa-numero
                  not at end                 add   1  to  fa-numero
                end-read
            end-start.
@@ -185,6 +130,7 @@
            copy  "gest.prc".
            copy  "erro.prc".
            copy  "msg.prc".
+           copy  "imprfac.prc".
 
 
        Display-pantalla.
@@ -208,12 +154,14 @@
                           ( enter-key  AND  RMP--LAST-FIELD = "F-NUM")
              perform                        rmp--ee-gest
 
-*************if  f-num > w-num  and  not  b-esc
-************** move  "NUMERO DE FACTURA NO GUARDA SECUENCIA" to v-err 
-************** perform                      ver-error
-***************move  w-num                  to  f-num
-***************move  0                      to  rmp--exception-number
-*************end-if
+             if  not  b-esc
+               if  f-num > w-num  and  f-ano > w-aaa
+                 move  "NUMERO DE FACTURA NO GUARDA SECUENCIA" to v-err
+                 perform                    ver-error
+                 move  w-num                to  f-num
+                 move  0                    to  rmp--exception-number
+               end-if
+             end-if
 
            end-perform.
 
@@ -222,15 +170,15 @@
 
 
        Read-facturas.
-           move  16                         to  f-tiva. 
            move  f-num                      to  w-num.
            move  f-ano                      to  w-aaa.
            move  w-numero                   to  fa-numero.
-           read  facturas  invalid key 
-             move  "NUMERO DE FACTURA NO GRABADO" to v-err 
+           read  facturas  invalid key
+             move  "NUMERO DE FACTURA NO GRABADO" to v-err
              perform                        ver-error
              go to                          accept-clave.
 
+           move  fa-iva                     to  f-tiva.
            if  fa-situacion = "P"
              move  0                        to  f-tiva.
              
@@ -242,7 +190,7 @@
            move  fa-descuento               to  f-tdes.
 
            move  0                          to  ele  f-tot.
-           perform                          14  times
+           perform                          40  times
              add   1                        to  ele
              compute  f-tot  rounded = f-tot + 
                                      (fa-cantidad(ele) * fa-precio(ele))
@@ -293,7 +241,12 @@
 
            if  b-gra
              if  fa-situacion = "S"
-               move  "FACTURA SIN IMPRIMIR" to v-err 
+               move  "FACTURA SIN IMPRIMIR" to v-err
+               perform                      ver-error
+               go to                        accept-datos          end-if
+
+             if  fa-situacion = "A"
+               move  "FACTURA DE ABONO - NO ADMITE COBROS" to v-err
                perform                      ver-error
                go to                        accept-datos          end-if
 
@@ -310,6 +263,7 @@
              move  "� GRABAR DATOS (S/N) ?"  to  v-msg
              perform                        pedir-respuesta
              if  v-res = "N"                go to  accept-datos   end-if
+             if  f-pag  >  0                perform  grabar-cobro end-if
              compute  fa-cobrado =          fa-cobrado + f-pag
              move  "I"                      to  fa-situacion
              if  fa-cobrado = f-tot    move "C" to fa-situacion   end-if
@@ -336,10 +290,52 @@
            perform                          rmp--rp-erro.
 
 
+       Grabar-cobro.
+           accept  w-cob-hoy                 from  date  yyyymmdd.
+           move  fa-numero                   to  w-cob-numero.
+           move  zeros                       to  w-cob-secuencia.
+           move  "N"                         to  w-cob-eof.
+           move  w-cob-clave                 to  cb-clave.
+           start  cobros  key  not <  cb-clave
+             invalid key                     move  "S"  to  w-cob-eof
+             not invalid key
+               read  cobros  next
+                 at end                      move  "S"  to  w-cob-eof
+           end-start.
+
+           perform  with test before
+                    until  w-cob-eof = "S"  or  cb-numero  not =
+                                                 fa-numero
+             move  cb-secuencia                to  w-cob-secuencia
+             read  cobros  next
+               at end                         move  "S"  to  w-cob-eof
+           end-perform.
+
+           add   1                           to  w-cob-secuencia.
+           move  fa-numero                   to  cb-numero.
+           move  w-cob-secuencia             to  cb-secuencia.
+           move  w-cob-hoy                   to  cb-fecha.
+           move  f-pag                       to  cb-importe.
+           write  r-cobros.
+
+           open  output                      impreso.
+           move  spaces                      to  linea.
+           string  "RECIBO FACTURA "  fa-numero  "  COBRO NUM. "
+                   cb-secuencia  "  DE FECHA "  w-cob-hoy
+                   delimited by size           into  linea.
+           write  linea.
+           move  spaces                      to  linea.
+           string  "IMPORTE COBRADO: "  f-pag
+                   delimited by size           into  linea.
+           write  linea.
+           close                             impreso.
+
+
        Fin-programa.
            perform                          rmp--rp-gest.
            close                            clientes.
            close                            facturas.
+           close                            cobros.
            exit program.
 
        Stop-programa.
@@ -347,89 +343,8 @@
 
        Imprimir.
            open  output                     impreso.
-
-           move  fa-numero                  to  l1-fac.
-           move  fa-numero                  to  l1-ano.
-           move  cl-nombre                  to  l1-cli.
-           move  cl-domicilio               to  l2-dom.
-           move  spaces                     to  l3-pob.
-           string cl-postal "  " cl-poblacion delimited by size
-                                            into l3-pob.
-
-           move  fa-fecha                   to  w-fecha 
-           compute  l4-fec = w-dia * 1000000 + w-mes * 10000 + w-ano.
-           move  fa-nif                     to  l4-nif.
-           move  spaces                     to  l4-pro.
-           compute  ele =                   cl-postal / 1000.
-
-           if  ele > 0 and < 46
-             if  ele = 28             move  "MADRID" to  l4-pro end-if
-             if  ele = 45             move  "TOLEDO" to  l4-pro end-if
-             if  ele = 14             move  "CASTELLON" to L4-pro end-if
-             if  ele = 06             move  "BADAJOZ" to l4-pro end-if
-             if  ele = 08             move  "BARCELONA" to l4-pro end-if
-             if  ele = 25             move  "LLEIDA" to  l4-pro end-if
-             if  ele = 50             move  "ZARAGOZA" to l4-pro end-if
-             if  ele = 17             move  "GIRONA"  to l4-pro end-if
-             if  ele = 48             move  "VIZCAYA" to l4-pro end-if
-           end-if.
-
-
-************ move   w-prov (ele)            to  l4-pro.
-
-           write  linea                     from  lin-00  before 1.
-           write  linea                     from  lin-01  after 10.
-           write  linea                     from  lin-02  after 01.
-           write  linea                     from  lin-03  after 01.
-           write  linea                     from  lin-04  after 01.
-           write  linea                     from  lin-41  after 01.
-           write  linea                     from  spaces  after 09.
-           write  linea                     from  lin-44  after 01.
-
-
-           move  zeros                      to  ele  w-suma.
-           perform                          14  times
-             add  1                         to  ele 
-
-             move  fa-cantidad (ele)        to  l5-can 
-             move  fa-concepto (ele)        to  l5-con
-             move  fa-precio   (ele)        to  l5-pre
-             compute w-imp rounded = fa-cantidad (ele) * fa-precio (ele)
-             move  w-imp                    to  l5-imp
-             compute  w-suma rounded = w-suma + w-imp
-
-             write  linea                   from  lin-05  after 02 
-           end-perform.
-             
-      *01  lin-05.
-      *    10  l5-com    pic x.
-      *    10  l5-dec    pic 99  blank when zero.
-
-           move  w-suma                     to  w-sump.
-           compute  w-des rounded = w-suma * fa-descuento / 100.
-           compute  w-suma rounded = w-suma - w-des.
-           move  w-suma                     to  l6-sum
-           move  f-tiva                     to  l7-tiva
-           compute l7-iva rounded w-iva rounded = w-suma * f-tiva / 100.
-           compute l8-tot rounded = w-suma + w-iva.
-
-
-           write  linea                     from  lin-55  after 02.
-           if  fa-descuento = 0
-             write  linea                     from  spaces  after 07 
-             write  linea  from entrelin of lin-06  after 01
-           else
-             move  w-sump                     to  d1-sum
-             move  fa-descuento               to  d2-tde
-             move  w-des                      to  d2-des
-             write  linea                     from  spaces  after 05 
-             write  linea                     from  lin-d1  after 01 
-             write  linea                     from  lin-d2  after 02.
-
-           write  linea                     from  lin-06  after 03.
-           write  linea                     from  lin-07  after 02.
-           write  linea                     from  lin-08  after 02.
-           write  linea                     from  spaces  before page.
-
+           open  output                     expfact.
+           move  "N"                        to  w-csv-cabecera.
+           perform                          formatear-impreso.
            close                            impreso.
-
+           close                            expfact.
