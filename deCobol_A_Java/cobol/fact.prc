@@ -0,0 +1,199 @@
+      *
+      *  FACT.PRC  -  PARRAFOS DEL GESTOR DE PANTALLA DE FACTURAS
+      *
+      *  (VER CONVENIO DE ENTRADA EN CLIE.PRC)
+      *
+       Rmp--da-fact.
+           move  0                       to  fact--indice.
+           perform  15  times
+             add   1                     to  fact--indice
+             move  "N"                   to  fact--activo(fact--indice)
+           end-perform.
+           move  0                       to  fact--indice.
+
+       Rmp--iaf-fact.
+           move  spaces                  to  f-nif  f-sit  p-nom.
+           move  zeros                   to  f-des  f-fec  f-cob  f-abo
+                                             f-iva  f-tot.
+           move  16                      to  f-tiva.
+           move  0                       to  fact--indice.
+           perform  40  times
+             add   1                     to  fact--indice
+             move  zeros                 to  f-can(fact--indice)
+                                             f-pre(fact--indice)
+             move  spaces                to  f-con(fact--indice)
+           end-perform.
+           move  0                       to  fact--indice.
+
+       Rmp--efi-fact.
+           perform  varying  fact--indice  from  1  by  1
+                    until  fact--indice > 15
+                    or  fact--campo(fact--indice) = rmp--field-name
+           end-perform.
+           if  fact--indice  not >  15
+             move  "S"                   to  fact--activo(fact--indice).
+
+       Rmp--dfi-fact.
+           perform  varying  fact--indice  from  1  by  1
+                    until  fact--indice > 15
+                    or  fact--campo(fact--indice) = rmp--field-name
+           end-perform.
+           if  fact--indice  not >  15
+             move  "N"                   to  fact--activo(fact--indice).
+
+       Rmp--daf-fact.
+           display  f-nif                line 03  col 18.
+           display  f-des                line 03  col 50.
+           display  f-fec                line 04  col 18.
+           display  f-sit                line 04  col 50.
+           display  f-cob                line 05  col 18.
+           display  f-abo                line 05  col 50.
+           display  p-nom                line 06  col 18.
+           display  f-tiva               line 06  col 50.
+           move  0                       to  fact--indice.
+           perform  40  times
+             add   1                     to  fact--indice
+             display  f-can(fact--indice)  line  07  col  2
+             display  f-con(fact--indice)  line  07  col 10
+             display  f-pre(fact--indice)  line  07  col 62
+           end-perform.
+           move  0                       to  fact--indice.
+
+       Rmp--df-fact.
+           evaluate  rmp--field-name
+             when  "F-IVA"   display  f-iva  line 22  col 30
+             when  "F-TOT"   display  f-tot  line 23  col 30
+             when  "F-PRE"   display  f-pre(rmp--last-occur)
+                                               line 07  col 62
+             when  "P-NOM"   display  p-nom  line 06  col 18
+           end-evaluate.
+
+       Rmp--dp-fact.
+           display  spaces               line 01  col 01.
+           display  "MANTENIMIENTO DE FACTURAS"     line 01  col 28.
+           display  "AÑO..:"              line 03  col 02.
+           display  "NUM..:"              line 03  col 20.
+           display  "B-ESC SALIR"         line 21  col 02.
+           display  f-ano                line 03  col 09.
+           display  f-num                line 03  col 27.
+
+       Rmp--rp-fact.
+           display  spaces               line 01  col 01.
+
+       Rmp--ee-fact.
+           if  rmp--first-field
+             move  1                     to  fact--indice
+             move  fact--campo(1)        to  rmp--field-name
+             move  "N"                   to  rmp--sw-first-field
+           else
+             if  rmp--next-field  not =  spaces
+               move  rmp--next-field       to  rmp--field-name
+               move  spaces                to  rmp--next-field
+               perform  varying  fact--indice  from  1  by  1
+                        until  fact--indice > 15
+                        or  fact--campo(fact--indice) = rmp--field-name
+               end-perform
+             else
+               if  campo-ant
+                 perform  fact--retroceder-campo
+               else
+                 perform  fact--avanzar-campo
+               end-if
+               if  rmp--field-name = "F-CAN"
+                 move  1  to  rmp--next-occur
+               end-if
+             end-if
+           end-if.
+
+           perform                       fact--aceptar-campo.
+
+       Fact--avanzar-campo.
+           perform  with test after  until  fact--indice > 15
+                      or  fact--activo(fact--indice) = "S"
+             add   1                     to  fact--indice
+           end-perform.
+           if  fact--indice  >  15       move  15  to  fact--indice.
+           move  fact--campo(fact--indice)  to  rmp--field-name.
+
+       Fact--retroceder-campo.
+           perform  with test after  until  fact--indice <  1
+                      or  fact--activo(fact--indice) = "S"
+             subtract  1                 from  fact--indice
+           end-perform.
+           if  fact--indice  <  1        move  1  to  fact--indice.
+           move  fact--campo(fact--indice)  to  rmp--field-name.
+
+       Fact--aceptar-campo.
+           move  rmp--field-name         to  rmp--last-field.
+           if  rmp--field-name = "F-CAN" or = "F-CON" or = "F-PRE"
+             move  rmp--next-occur         to  rmp--last-occur.
+
+           display  rmp--field-name      line 23  col 02.
+           display  "> "                 line 23  col 20.
+           accept    rmp--entrada          line 23  col 22.
+
+           evaluate  true
+             when  rmp--entrada = "ESC"       set  b-esc      to  true
+             when  rmp--entrada = "+"         set  campo-pos  to  true
+             when  rmp--entrada = "-"         set  campo-ant  to  true
+             when  rmp--entrada = "KM"    and
+                   ( rmp--field-name = "F-PRE"  or = "F-CON"
+                                         or = "F-CAN" )
+                                           set  b-km       to  true
+             when  rmp--entrada = "NOTA"  and
+                   ( rmp--field-name = "F-PRE"  or = "F-CON"
+                                         or = "F-CAN" )
+                                           set  b-nota     to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-GRA"
+                                               set  b-gra      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-BOR"
+                                               set  b-bor      to  true
+             when  rmp--entrada = spaces  and  rmp--field-name = "B-ESC"
+                                               set  b-esc      to  true
+             when  other                      set  enter-key  to  true
+           end-evaluate.
+
+           if  enter-key
+             evaluate  rmp--field-name
+               when  "F-ANO"   move  rmp--entrada  to  f-ano
+               when  "F-NUM"   move  rmp--entrada  to  f-num
+               when  "F-NIF"   move  rmp--entrada  to  f-nif
+               when  "F-DES"   move  rmp--entrada  to  f-des
+               when  "F-FEC"   move  rmp--entrada  to  f-fec
+               when  "F-SIT"   move  rmp--entrada  to  f-sit
+               when  "F-ABO"   move  rmp--entrada  to  f-abo
+               when  "F-COB"   move  rmp--entrada  to  f-cob
+               when  "F-TIVA"  move  rmp--entrada  to  f-tiva
+      *        UN "-" INICIAL PERMITE TECLEAR CANTIDAD/PRECIO NEGATIVOS
+      *        (LINEAS DE UNA FACTURA DE ABONO)
+               when  "F-CAN"
+                 if  rmp--entrada(1:1) = "-"
+                   move  rmp--entrada(2:44)  to
+                                        f-can(rmp--last-occur)
+                   compute  f-can(rmp--last-occur) =
+                                        f-can(rmp--last-occur) * -1
+                 else
+                   move  rmp--entrada  to
+                                        f-can(rmp--last-occur)
+                 end-if
+               when  "F-CON"   move  rmp--entrada  to
+                                        f-con(rmp--last-occur)
+               when  "F-PRE"
+                 if  rmp--entrada(1:1) = "-"
+                   move  rmp--entrada(2:44)  to
+                                        f-pre(rmp--last-occur)
+                   compute  f-pre(rmp--last-occur) =
+                                        f-pre(rmp--last-occur) * -1
+                 else
+                   move  rmp--entrada  to
+                                        f-pre(rmp--last-occur)
+                 end-if
+             end-evaluate
+             if  rmp--field-name  not =  "F-CAN"
+                                  and  not =  "F-CON"
+                                  and  not =  "F-PRE"
+               perform                     fact--avanzar-campo
+               if  rmp--field-name = "F-CAN"
+                 move  1  to  rmp--next-occur
+             end-if
+           end-if.
