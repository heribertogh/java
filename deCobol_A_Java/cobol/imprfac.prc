@@ -0,0 +1,111 @@
+      *
+      *  IMPRFAC.PRC  -  FORMATEO DE LA FACTURA SOBRE EL FICHERO
+      *  "IMPRESO" (YA ABIERTO EN SALIDA POR QUIEN LLAME A ESTE
+      *  PARRAFO).  COMUN A GESTION Y A LOS PROGRAMAS POR LOTES QUE
+      *  IMPRIMEN FACTURAS.
+      *
+       Formatear-impreso.
+           move  fa-numero                  to  l1-fac.
+           move  fa-numero                  to  l1-ano.
+           move  cl-nombre                  to  l1-cli.
+           move  cl-domicilio               to  l2-dom.
+           move  spaces                     to  l3-pob.
+           string cl-postal "  " cl-poblacion delimited by size
+                                            into l3-pob.
+
+           move  fa-fecha                   to  w-fecha
+           compute  l4-fec = w-dia * 1000000 + w-mes * 10000 + w-ano.
+           move  fa-nif                     to  l4-nif.
+           move  spaces                     to  l4-pro.
+           compute  ele =                   cl-postal / 1000.
+
+           perform  varying  tp-indice  from  1  by  1
+                    until  tp-indice > 52
+                    or  tp-codigo(tp-indice) = ele
+           end-perform.
+           if  tp-indice  not >  52
+             move  tp-nombre(tp-indice)      to  l4-pro.
+
+           if  not csv-cabecera-escrita
+             move  spaces                   to  linea-csv
+             string  "FACTURA"      ";"  "FECHA"    ";"  "NIF"       ";"
+                     "CLIENTE"      ";"  "CANTIDAD" ";"  "CONCEPTO"  ";"
+                     "PRECIO"
+                                  delimited by size  into  linea-csv
+             write  linea-csv
+             move  "S"                      to  w-csv-cabecera
+           end-if.
+           move  spaces                     to  linea-csv.
+           string  fa-numero  ";"  l4-fec  ";"  fa-nif  ";"
+                   cl-nombre  delimited by size  into  linea-csv.
+           write  linea-csv.
+
+           write  linea                     from  lin-00  before 1.
+           write  linea                     from  lin-01  after 10.
+           write  linea                     from  lin-02  after 01.
+           write  linea                     from  lin-03  after 01.
+           write  linea                     from  lin-04  after 01.
+           write  linea                     from  lin-41  after 01.
+           write  linea                     from  spaces  after 09.
+           write  linea                     from  lin-44  after 01.
+
+
+           move  zeros                      to  ele  w-suma.
+           perform                          40  times
+             add  1                         to  ele
+
+             move  fa-cantidad (ele)        to  l5-can
+             move  fa-concepto (ele)        to  l5-con
+             move  fa-precio   (ele)        to  l5-pre
+             compute w-imp rounded = fa-cantidad (ele) * fa-precio (ele)
+             move  w-imp                    to  l5-imp
+             compute  w-suma rounded = w-suma + w-imp
+
+             write  linea                   from  lin-05  after 02
+
+             if  fa-cantidad (ele) not = 0  or  fa-concepto (ele) not =
+                                                 spaces
+               move  spaces                   to  linea-csv
+               string  spaces  ";"  spaces  ";"  spaces  ";"  spaces
+                       ";"  fa-cantidad (ele)  ";"  fa-concepto (ele)
+                       ";"  fa-precio (ele)  delimited by size
+                                            into  linea-csv
+               write  linea-csv
+             end-if
+           end-perform.
+
+      *01  lin-05.
+      *    10  l5-com    pic x.
+      *    10  l5-dec    pic 99  blank when zero.
+
+           move  w-suma                     to  w-sump.
+           compute  w-des rounded = w-suma * fa-descuento / 100.
+           compute  w-suma rounded = w-suma - w-des.
+           move  w-suma                     to  l6-sum
+           move  f-tiva                     to  l7-tiva
+           compute l7-iva rounded w-iva rounded = w-suma * f-tiva / 100.
+           compute l8-tot rounded = w-suma + w-iva.
+
+
+           write  linea                     from  lin-55  after 02.
+           if  fa-descuento = 0
+             write  linea                     from  spaces  after 07
+             write  linea  from entrelin of lin-06  after 01
+           else
+             move  w-sump                     to  d1-sum
+             move  fa-descuento               to  d2-tde
+             move  w-des                      to  d2-des
+             write  linea                     from  spaces  after 05
+             write  linea                     from  lin-d1  after 01
+             write  linea                     from  lin-d2  after 02.
+
+           write  linea                     from  lin-06  after 03.
+           write  linea                     from  lin-07  after 02.
+           write  linea                     from  lin-08  after 02.
+           write  linea                     from  spaces  before page.
+
+           move  spaces                     to  linea-csv.
+           string  "TOTAL"  ";"  "BASE"  ";"  w-suma  ";"  "IVA"  ";"
+                   f-tiva  ";"  w-iva  ";"  "TOTAL"  ";"  l8-tot
+                                delimited by size  into  linea-csv.
+           write  linea-csv.
