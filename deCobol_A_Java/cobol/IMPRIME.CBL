@@ -0,0 +1,131 @@
+      *
+      *  PROGRAMA POR LOTES: IMPRIME TODAS LAS FACTURAS PENDIENTES
+      *  DE IMPRIMIR (SITUACION = "S") Y LAS DEJA EN SITUACION "I"
+      *
+       Identification division.
+       Program-id. imprime.
+       Environment division.
+       Configuration section.
+       Source-computer.  rmc85.
+       Object-computer.  rmc85.
+       Special-names.
+           decimal-point is comma.
+
+       Input-output section.
+       File-control.
+
+           select  facturas     assign to "facturas.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is fa-numero
+                                alternate record key is fa-nif
+                                with duplicates.
+
+           select  clientes     assign to "clientes.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is cl-nif.
+
+           select  impreso       assign to "impreso.lst"
+                                organization is line sequential.
+
+           select  expfact       assign to "factura.csv"
+                                organization is line sequential.
+
+       Data division.
+       File section.
+
+       Fd  facturas             label  record is standard.
+       01  r-facturas.
+           10  fa-nif         pic x(09).
+           10  fa-numero      pic 9(08).
+           10  fa-linea       occurs 40 times.
+               15  fa-cantidad  pic s9(06)
+                                sign is trailing separate.
+               15  fa-concepto    pic x(50).
+               15  fa-precio    pic s9(09)
+                                sign is trailing separate.
+           10  fa-fecha       pic 9(08).
+           10  fa-situacion   pic x(01).
+           10  fa-cobrado     pic 9(09).
+           10  fa-descuento   pic 9(01).
+           10  fa-iva         pic 9(02).
+           10  fa-abono       pic 9(08).
+
+       Fd  clientes             label record is standard.
+       01  r-clientes.
+           10  cl-nif           pic x(09).
+           10  cl-nombre        pic x(45).
+           10  cl-domicilio     pic x(45).
+           10  cl-poblacion     pic x(45).
+           10  cl-postal        pic 9(05).
+           10  cl-fecha-alta    pic 9(08).
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
+           10  cl-kilometro     pic 9(03)v99.
+           10  cl-nota          pic 9(05)v99.
+
+       Fd  impreso              label record is omitted.
+       01  linea                pic x(132).
+
+       Fd  expfact              label record is omitted.
+       01  linea-csv            pic x(200).
+
+       Working-storage section.
+
+       copy  "imprfac.ws".
+
+       01  ele                  pic  9(02).
+       01  f-tiva               pic  9(02).
+       01  w-eof                pic  x(01)  value  "N".
+           88  fin-facturas         value "S".
+       01  w-impresas            pic  9(05)  value zeros.
+
+       Procedure division.
+       Programa section.
+       Inicio.
+           open  input                      clientes.
+           open  i-o                        facturas.
+           open  output                     impreso.
+           open  output                     expfact.
+           move  "N"                        to  w-csv-cabecera.
+
+           move  low-values                 to  fa-numero.
+           start  facturas  key  not <  fa-numero
+             invalid key                    set  fin-facturas  to  true
+             not invalid key
+               read  facturas  next  at end  set  fin-facturas  to  true
+           end-start.
+
+           perform  with test before        until  fin-facturas
+             perform                        tratar-factura
+             read  facturas  next  at end    set  fin-facturas  to  true
+           end-perform.
+
+           close                            impreso.
+           close                            expfact.
+           close                            facturas.
+           close                            clientes.
+
+           display  w-impresas  " FACTURA(S) IMPRESA(S)".
+           stop run.
+
+           copy  "imprfac.prc".
+
+       Tratar-factura.
+           if  fa-situacion  not =  "S"     go to  tratar-factura-exit.
+
+           move  fa-nif                     to  cl-nif.
+           read  clientes
+             invalid key                    move  spaces  to  r-clientes
+           end-read.
+
+           move  fa-iva                     to  f-tiva.
+           perform                          formatear-impreso.
+
+           move  "I"                        to  fa-situacion.
+           rewrite  r-facturas  invalid key  continue.
+           add   1                          to  w-impresas.
+
+       Tratar-factura-exit.
+           exit.
