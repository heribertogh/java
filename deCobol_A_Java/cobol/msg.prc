@@ -0,0 +1,13 @@
+      *
+      *  MSG.PRC  -  PARRAFOS DEL PANEL DE CONFIRMACION (S/N)
+      *
+       Rmp--dp-msg.
+           display  v-msg              line 12  col 10.
+           display  "(S/N) : "         line 12  col 52.
+
+       Rmp--ee-msg.
+           accept    v-res              line 12  col 60.
+           move  function upper-case(v-res)  to  v-res.
+
+       Rmp--rp-msg.
+           display  spaces              line 12  col  1  erase eol.
