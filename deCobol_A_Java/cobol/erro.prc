@@ -0,0 +1,13 @@
+      *
+      *  ERRO.PRC  -  PARRAFOS DEL PANEL DE AVISO DE ERROR
+      *
+       Rmp--dp-erro.
+           display  v-err              line 14  col 10.
+           display  "** PULSE ENTER **"  line 15  col 10.
+
+       Rmp--ee-erro.
+           accept    rmp--entrada       line 15  col 40.
+
+       Rmp--rp-erro.
+           display  spaces              line 14  col  1.
+           display  spaces              line 15  col  1.
