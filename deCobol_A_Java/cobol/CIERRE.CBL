@@ -0,0 +1,110 @@
+      *
+      *  PROGRAMA POR LOTES: CIERRE MENSUAL / ANUAL DE CLIENTES
+      *  ARCHIVA CL-FAC-MES Y CL-FAC-ANO EN EL HISTORICO DE CIERRES
+      *  Y LOS DEJA A CERO
+      *
+       Identification division.
+       Program-id. cierre.
+       Environment division.
+       Configuration section.
+       Source-computer.  rmc85.
+       Object-computer.  rmc85.
+       Special-names.
+           decimal-point is comma.
+
+       Input-output section.
+       File-control.
+
+           select  clientes     assign to "clientes.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is cl-nif.
+
+           select  clihist      assign to "clihist.inx"
+                                organization is indexed
+                                access mode is dynamic
+                                record key is ch-clave.
+
+       Data division.
+       File section.
+
+       Fd  clientes             label record is standard.
+       01  r-clientes.
+           10  cl-nif           pic x(09).
+           10  cl-nombre        pic x(45).
+           10  cl-domicilio     pic x(45).
+           10  cl-poblacion     pic x(45).
+           10  cl-postal        pic 9(05).
+           10  cl-fecha-alta    pic 9(08).
+           10  cl-fac-mes       pic s9(09)v99.
+           10  cl-fac-ano       pic s9(09)v99.
+           10  cl-kilometro     pic 9(03)v99.
+           10  cl-nota          pic 9(05)v99.
+
+       Fd  clihist              label  record is standard.
+       01  r-clihist.
+           10  ch-clave.
+               15  ch-nif           pic x(09).
+               15  ch-fecha         pic 9(08).
+           10  ch-tipo              pic x(01).
+               88  ch-cierre-mes        value "M".
+               88  ch-cierre-ano        value "A".
+           10  ch-fac-mes           pic s9(09).
+           10  ch-fac-ano           pic s9(09).
+
+       Working-storage section.
+
+       01  w-tipo               pic x(01).
+       01  w-hoy                pic 9(08).
+       01  w-eof                pic x(01)  value "N".
+           88  fin-clientes         value "S".
+       01  w-cerrados           pic 9(05)  value zeros.
+
+       Procedure division.
+       Programa section.
+       Inicio.
+           display  "TIPO DE CIERRE (M=MES / A=MES Y ANO) : "
+                                            with no advancing.
+           accept    w-tipo.
+           inspect   w-tipo  converting  "mesa"  to  "MESA".
+           if  not (w-tipo = "M"  or = "A")
+             display  "TIPO DE CIERRE NO VALIDO"
+             stop run.
+
+           accept  w-hoy                     from  date  yyyymmdd.
+
+           open  i-o                        clientes.
+           open  i-o                        clihist.
+
+           move  low-values                 to  cl-nif.
+           start  clientes  key  not <  cl-nif
+             invalid key                    set  fin-clientes  to  true
+             not invalid key
+               read  clientes  next  at end  set  fin-clientes  to  true
+           end-start.
+
+           perform  with test before        until  fin-clientes
+             perform                        cerrar-cliente
+             read  clientes  next  at end    set  fin-clientes  to  true
+           end-perform.
+
+           close                            clientes.
+           close                            clihist.
+
+           display  w-cerrados  " CLIENTE(S) CERRADO(S)".
+           stop run.
+
+       Cerrar-cliente.
+           move  cl-nif                     to  ch-nif.
+           move  w-hoy                      to  ch-fecha.
+           move  w-tipo                     to  ch-tipo.
+           move  cl-fac-mes                 to  ch-fac-mes.
+           move  cl-fac-ano                 to  ch-fac-ano.
+           write  r-clihist  invalid key    continue.
+
+           move  0                          to  cl-fac-mes.
+           if  w-tipo = "A"
+             move  0                        to  cl-fac-ano.
+           rewrite  r-clientes  invalid key  continue.
+
+           add   1                          to  w-cerrados.
